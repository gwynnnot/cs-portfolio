@@ -3,8 +3,41 @@
        AUTHOR. gwy.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DAILY-FIGURES-FILE ASSIGN "DAILY-FIGURES.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS DF-STATUS.
+           SELECT PRINT-FILE ASSIGN "PRINTARRAY.PRT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS PRT-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN "ARRAYCKPT.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS CKPT-STATUS.
+           SELECT AUDIT-FILE ASSIGN "AUDITLOG.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-STATUS.
+           SELECT CONTROL-FILE ASSIGN "CONTROL.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS CONTROL-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD DAILY-FIGURES-FILE.
+       01 DAILY-FIGURE-RECORD PIC 9(5).
+
+       FD PRINT-FILE.
+       01 PRINT-RECORD PIC X(80).
+
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD PIC X(80).
+
+       FD AUDIT-FILE.
+       01 AUDIT-RECORD PIC X(80).
+
+       FD CONTROL-FILE.
+       01 CONTROL-RECORD PIC X(80).
+
        WORKING-STORAGE SECTION.
            77 EXITED PIC 9 VALUE 0.
            77 CHOICE PIC 9.
@@ -12,14 +45,71 @@
            77 SMALLEST PIC 9(5).
            77 SMALL PIC 9 VALUE 0.
            77 NON-REPEATED PIC 9 VALUE 1.
-           
+
            77 ARRAY-EMPTY PIC 9 VALUE 1.
+           77 FILL-OK PIC 9 VALUE 1.
+           77 SAVED-ARRAY-EMPTY PIC 9.
+           77 SAVED-ARRAY-COUNT PIC 9(3).
+
+           77 LOAD-SOURCE PIC X VALUE "K".
+           77 FILE-EOF-SW PIC 9 VALUE 0.
+           77 DF-STATUS PIC XX.
+           77 PRT-STATUS PIC XX.
+
+           77 RUN-DATE PIC 9(6).
+           77 RUN-DATE-DISPLAY PIC 99/99/99.
+           77 ELEMENT-NO-DISPLAY PIC 9(3).
+
+           77 ARRAY-COUNT PIC 9(3) VALUE 5.
+
+           77 INPUT-VALUE PIC X(5).
+           77 INPUT-VALUE-NUM REDEFINES INPUT-VALUE PIC 9(5).
+
+           77 LARGEST PIC 9(5).
+           77 FOUND-NON-REPEATED PIC 9 VALUE 0.
+
+           77 SUM-VALUE PIC 9(9).
+           77 AVERAGE-VALUE PIC 9(7)V99.
+           77 MEDIAN-VALUE PIC 9(7)V99.
+           77 AVERAGE-DISPLAY PIC Z(6)9.99.
+           77 MEDIAN-DISPLAY PIC Z(6)9.99.
+           77 MEDIAN-Q PIC 9(3).
+           77 MEDIAN-R PIC 9(3).
+           77 BOUND-TEMP PIC 9(3).
+           77 SWAP-TEMP PIC 9(5).
+
+           77 CKPT-STATUS PIC XX.
+
+           77 OCCUR-COUNT PIC 9(3).
+           77 FIRST-IDX-FLAG PIC 9.
+           77 ANY-REPEATED PIC 9 VALUE 0.
+
+           77 SORT-DIRECTION PIC X VALUE "A".
+
+           77 AUDIT-STATUS PIC XX.
+           77 AUDIT-DATE PIC 9(6).
+           77 AUDIT-TIME PIC 9(8).
+           77 OUTCOME-TEXT PIC X(40) VALUE SPACES.
+
+           77 CONTROL-STATUS PIC XX.
+           77 BATCH-MODE PIC 9 VALUE 0.
+           77 BATCH-FIELD PIC X(80) VALUE SPACES.
+           77 BATCH-PTR PIC 9(3) VALUE 1.
+           77 BATCH-CHOICE-TEXT PIC X(1).
 
            01 array.
-               02 elements occurs 5 times indexed by idx.
+               02 elements occurs 1 to 500 times
+                   depending on ARRAY-COUNT indexed by idx.
                    03 element pic 9(5).
 
+           01 median-work.
+               02 mw-elements occurs 1 to 500 times
+                   depending on ARRAY-COUNT indexed by midx.
+                   03 mw-element pic 9(5).
+
        PROCEDURE DIVISION.
+           PERFORM load-checkpoint.
+           PERFORM init-batch-mode.
            PERFORM PMENU UNTIL EXITED = 1.
            STOP RUN.
 
@@ -30,64 +120,260 @@
            DISPLAY "[2] Print Array ".
            DISPLAY "[3] Smallest Non-Repeating Number ".
            DISPLAY "[4] Exit ".
+           DISPLAY "[5] Print Array To Report File ".
+           DISPLAY "[6] Largest Non-Repeating Number ".
+           DISPLAY "[7] Average And Median ".
+           DISPLAY "[8] List Repeated Values ".
+           DISPLAY "[9] Sort Array ".
            DISPLAY "Choice: " WITH NO ADVANCING.
-           ACCEPT CHOICE.
+           IF BATCH-MODE = 1
+               PERFORM get-next-choice
+           ELSE
+               ACCEPT CHOICE
+           END-IF.
            DISPLAY " ".
 
-           IF CHOICE = 1
-               DISPLAY " FILL ARRAY "
-               PERFORM fillarray
-           ELSE
-               IF CHOICE = 2
+           MOVE SPACES TO OUTCOME-TEXT.
+           EVALUATE CHOICE
+               WHEN 1
+                   IF BATCH-MODE = 1
+                       DISPLAY "! CHOICE 1 NEEDS CONSOLE INPUT, "
+                           "SKIPPED IN BATCH MODE "
+                       MOVE "SKIPPED (BATCH)" TO OUTCOME-TEXT
+                   ELSE
+                       DISPLAY " FILL ARRAY "
+                       PERFORM fillarray
+                       IF FILL-OK = 1
+                           MOVE "FILLED" TO OUTCOME-TEXT
+                       ELSE
+                           MOVE "FILL FAILED" TO OUTCOME-TEXT
+                       END-IF
+                   END-IF
+               WHEN 2
                    IF ARRAY-EMPTY = 0
                        DISPLAY " PRINT ARRAY "
-                       *> DISPLAY " " array
                        PERFORM printarray
+                       MOVE "PRINTED" TO OUTCOME-TEXT
                    ELSE
                        DISPLAY "! EMPTY ARRAY "
+                       MOVE "EMPTY ARRAY" TO OUTCOME-TEXT
                    END-IF
-               ELSE
-                   IF CHOICE = 3
-                       PERFORM smolnonrep
-                       IF SMALLEST = 99999
+               WHEN 3
+                   PERFORM smolnonrep
+                   IF SMALLEST = 99999
+                       DISPLAY "! THERE IS NO NON-REPEATING NUMBER "
+                       MOVE "NO RESULT" TO OUTCOME-TEXT
+                   ELSE
+                       DISPLAY " SMALLEST NON-REPEATING NUMBER: "
+                       DISPLAY " " SMALLEST
+                       STRING "RESULT: SMALLEST=" SMALLEST
+                           DELIMITED BY SIZE INTO OUTCOME-TEXT
+                   END-IF
+               WHEN 4
+                   PERFORM save-checkpoint
+                   DISPLAY " EXIT :P "
+                   MOVE 1 TO EXITED
+                   MOVE "EXIT" TO OUTCOME-TEXT
+               WHEN 5
+                   IF ARRAY-EMPTY = 0
+                       DISPLAY " PRINT ARRAY TO REPORT FILE "
+                       PERFORM printarray-to-file
+                       DISPLAY " REPORT WRITTEN "
+                       MOVE "PRINTED TO FILE" TO OUTCOME-TEXT
+                   ELSE
+                       DISPLAY "! EMPTY ARRAY "
+                       MOVE "EMPTY ARRAY" TO OUTCOME-TEXT
+                   END-IF
+               WHEN 6
+                   IF ARRAY-EMPTY = 0
+                       PERFORM largenonrep
+                       IF FOUND-NON-REPEATED = 0
                            DISPLAY "! THERE IS NO NON-REPEATING NUMBER "
+                           MOVE "NO RESULT" TO OUTCOME-TEXT
+                       ELSE
+                           DISPLAY " LARGEST NON-REPEATING NUMBER: "
+                           DISPLAY " " LARGEST
+                           STRING "RESULT: LARGEST=" LARGEST
+                               DELIMITED BY SIZE INTO OUTCOME-TEXT
+                       END-IF
+                   ELSE
+                       DISPLAY "! EMPTY ARRAY "
+                       MOVE "EMPTY ARRAY" TO OUTCOME-TEXT
+                   END-IF
+               WHEN 7
+                   IF ARRAY-EMPTY = 0
+                       PERFORM arraystats
+                       MOVE AVERAGE-VALUE TO AVERAGE-DISPLAY
+                       MOVE MEDIAN-VALUE TO MEDIAN-DISPLAY
+                       DISPLAY " AVERAGE: " AVERAGE-DISPLAY
+                       DISPLAY " MEDIAN: " MEDIAN-DISPLAY
+                       STRING "RESULT: AVG=" AVERAGE-DISPLAY
+                           " MEDIAN=" MEDIAN-DISPLAY
+                           DELIMITED BY SIZE INTO OUTCOME-TEXT
+                   ELSE
+                       DISPLAY "! EMPTY ARRAY "
+                       MOVE "EMPTY ARRAY" TO OUTCOME-TEXT
+                   END-IF
+               WHEN 8
+                   IF ARRAY-EMPTY = 0
+                       PERFORM listrepeats
+                       IF ANY-REPEATED = 0
+                           DISPLAY "! NO REPEATED VALUES "
+                           MOVE "NO RESULT" TO OUTCOME-TEXT
                        ELSE
-                           DISPLAY " SMALLEST NON-REPEATING NUMBER: "
-                           DISPLAY " " SMALLEST
+                           MOVE "RESULT: REPEATS LISTED" TO OUTCOME-TEXT
                        END-IF
                    ELSE
-                       IF CHOICE = 4
-                           DISPLAY " EXIT :P "
-                           MOVE 1 TO EXITED
+                       DISPLAY "! EMPTY ARRAY "
+                       MOVE "EMPTY ARRAY" TO OUTCOME-TEXT
+                   END-IF
+               WHEN 9
+                   IF BATCH-MODE = 1
+                       DISPLAY "! CHOICE 9 NEEDS CONSOLE INPUT, "
+                           "SKIPPED IN BATCH MODE "
+                       MOVE "SKIPPED (BATCH)" TO OUTCOME-TEXT
+                   ELSE
+                       IF ARRAY-EMPTY = 0
+                           PERFORM sortarray
+                           DISPLAY " ARRAY SORTED "
+                           MOVE "SORTED" TO OUTCOME-TEXT
                        ELSE
-                           DISPLAY "! INVALID INPUT"
+                           DISPLAY "! EMPTY ARRAY "
+                           MOVE "EMPTY ARRAY" TO OUTCOME-TEXT
                        END-IF
                    END-IF
-               END-IF
-           END-IF.
+               WHEN OTHER
+                   DISPLAY "! INVALID INPUT"
+                   MOVE "INVALID INPUT" TO OUTCOME-TEXT
+           END-EVALUATE.
+           PERFORM log-audit.
 
        fillarray.
+           MOVE 1 TO FILL-OK.
+           MOVE ARRAY-EMPTY TO SAVED-ARRAY-EMPTY.
+           MOVE ARRAY-COUNT TO SAVED-ARRAY-COUNT.
+           DISPLAY "HOW MANY FIGURES (1-500)? " WITH NO ADVANCING.
+           ACCEPT ARRAY-COUNT.
+           PERFORM UNTIL ARRAY-COUNT >= 1 AND ARRAY-COUNT <= 500
+               DISPLAY "! INVALID COUNT, RE-ENTER (1-500): "
+                   WITH NO ADVANCING
+               ACCEPT ARRAY-COUNT
+           END-PERFORM.
+           DISPLAY "LOAD FROM (K)EYBOARD OR (F)ILE: " WITH NO ADVANCING.
+           ACCEPT LOAD-SOURCE.
+           IF LOAD-SOURCE = "F" OR LOAD-SOURCE = "f"
+               PERFORM fillarray-from-file
+           ELSE
+               PERFORM fillarray-from-keyboard
+           END-IF.
+           IF FILL-OK = 1
+               MOVE 0 TO ARRAY-EMPTY
+           ELSE
+               MOVE SAVED-ARRAY-EMPTY TO ARRAY-EMPTY
+               MOVE SAVED-ARRAY-COUNT TO ARRAY-COUNT
+           END-IF.
+
+       fillarray-from-keyboard.
            MOVE 1 TO idx
-           PERFORM UNTIL idx > 5
-               ACCEPT elements(idx)
+           PERFORM UNTIL idx > ARRAY-COUNT
+               MOVE idx TO ELEMENT-NO-DISPLAY
+               DISPLAY "ENTER VALUE " ELEMENT-NO-DISPLAY
+                   " (00000-99998): " WITH NO ADVANCING
+               ACCEPT INPUT-VALUE
+               PERFORM UNTIL INPUT-VALUE IS NUMERIC
+                       AND INPUT-VALUE-NUM <= 99998
+                   DISPLAY "! INVALID VALUE, RE-ENTER: "
+                       WITH NO ADVANCING
+                   ACCEPT INPUT-VALUE
+               END-PERFORM
+               MOVE INPUT-VALUE-NUM TO elements(idx)
                ADD 1 TO idx
            END-PERFORM.
-           MOVE 0 TO ARRAY-EMPTY.
+
+       fillarray-from-file.
+           OPEN INPUT DAILY-FIGURES-FILE.
+           IF DF-STATUS NOT = "00"
+               DISPLAY "! FILE NOT FOUND, FALLING BACK TO KEYBOARD "
+               PERFORM fillarray-from-keyboard
+           ELSE
+               MOVE 0 TO FILE-EOF-SW
+               MOVE 1 TO idx
+               PERFORM UNTIL idx > ARRAY-COUNT OR FILE-EOF-SW = 1
+                   READ DAILY-FIGURES-FILE
+                       AT END
+                           MOVE 1 TO FILE-EOF-SW
+                       NOT AT END
+                           IF DAILY-FIGURE-RECORD IS NUMERIC
+                                   AND DAILY-FIGURE-RECORD <= 99998
+                               MOVE DAILY-FIGURE-RECORD TO elements(idx)
+                               ADD 1 TO idx
+                           ELSE
+                               DISPLAY "! INVALID VALUE IN "
+                                   "DAILY-FIGURES.DAT, SKIPPED "
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE DAILY-FIGURES-FILE
+               IF idx = 1
+                   DISPLAY "! NO VALID DATA IN DAILY-FIGURES.DAT "
+                   MOVE 0 TO FILL-OK
+               ELSE
+                   IF idx <= ARRAY-COUNT
+                       COMPUTE ARRAY-COUNT = idx - 1
+                   END-IF
+               END-IF
+           END-IF.
 
        printarray.
            MOVE 1 TO idx
-           PERFORM UNTIL idx > 5
+           PERFORM UNTIL idx > ARRAY-COUNT
                DISPLAY " " elements(idx) WITH NO ADVANCING
                ADD 1 TO idx
            END-PERFORM.
 
+       printarray-to-file.
+           ACCEPT RUN-DATE FROM DATE.
+           MOVE RUN-DATE TO RUN-DATE-DISPLAY.
+           PERFORM open-print-file.
+           IF PRT-STATUS NOT = "00"
+               DISPLAY "! CANNOT OPEN PRINTARRAY.PRT "
+           ELSE
+               MOVE "DAILY FIGURES REPORT" TO PRINT-RECORD
+               WRITE PRINT-RECORD
+               MOVE SPACES TO PRINT-RECORD
+               STRING "RUN DATE: " RUN-DATE-DISPLAY DELIMITED BY SIZE
+                   INTO PRINT-RECORD
+               WRITE PRINT-RECORD
+               MOVE SPACES TO PRINT-RECORD
+               WRITE PRINT-RECORD
+               MOVE 1 TO idx
+               PERFORM UNTIL idx > ARRAY-COUNT
+                   MOVE SPACES TO PRINT-RECORD
+                   MOVE idx TO ELEMENT-NO-DISPLAY
+                   STRING "ELEMENT " ELEMENT-NO-DISPLAY " : "
+                       elements(idx)
+                       DELIMITED BY SIZE INTO PRINT-RECORD
+                   WRITE PRINT-RECORD
+                   ADD 1 TO idx
+               END-PERFORM
+               MOVE SPACES TO PRINT-RECORD
+               WRITE PRINT-RECORD
+               CLOSE PRINT-FILE
+           END-IF.
+
+       open-print-file.
+           OPEN EXTEND PRINT-FILE.
+           IF PRT-STATUS NOT = "00"
+               OPEN OUTPUT PRINT-FILE
+           END-IF.
+
        smolnonrep.
            MOVE 99999 TO SMALLEST
            MOVE 1 TO idx
-           PERFORM UNTIL idx > 5
+           PERFORM UNTIL idx > ARRAY-COUNT
                MOVE 1 TO NON-REPEATED
                MOVE 1 TO SMALL
-               PERFORM UNTIL SMALL > 5
+               PERFORM UNTIL SMALL > ARRAY-COUNT
                    IF elements(idx) = elements(SMALL)
                        IF idx NOT = SMALL
                            MOVE 0 TO NON-REPEATED
@@ -102,3 +388,226 @@
                END-IF
                ADD 1 TO idx
            END-PERFORM.
+
+       largenonrep.
+           MOVE 0 TO LARGEST
+           MOVE 0 TO FOUND-NON-REPEATED
+           MOVE 1 TO idx
+           PERFORM UNTIL idx > ARRAY-COUNT
+               MOVE 1 TO NON-REPEATED
+               MOVE 1 TO SMALL
+               PERFORM UNTIL SMALL > ARRAY-COUNT
+                   IF elements(idx) = elements(SMALL)
+                       IF idx NOT = SMALL
+                           MOVE 0 TO NON-REPEATED
+                       END-IF
+                   END-IF
+                   ADD 1 TO SMALL
+               END-PERFORM
+               IF NON-REPEATED = 1
+                   MOVE 1 TO FOUND-NON-REPEATED
+                   IF elements(idx) > LARGEST
+                       MOVE elements(idx) TO LARGEST
+                   END-IF
+               END-IF
+               ADD 1 TO idx
+           END-PERFORM.
+
+       arraystats.
+           PERFORM compute-average.
+           PERFORM compute-median.
+
+       compute-average.
+           MOVE 0 TO SUM-VALUE.
+           MOVE 1 TO idx
+           PERFORM UNTIL idx > ARRAY-COUNT
+               ADD element(idx) TO SUM-VALUE
+               ADD 1 TO idx
+           END-PERFORM.
+           COMPUTE AVERAGE-VALUE = SUM-VALUE / ARRAY-COUNT.
+
+       compute-median.
+           MOVE 1 TO idx
+           PERFORM UNTIL idx > ARRAY-COUNT
+               MOVE elements(idx) TO mw-element(idx)
+               ADD 1 TO idx
+           END-PERFORM.
+           COMPUTE BOUND-TEMP = ARRAY-COUNT - 1.
+           MOVE 1 TO idx
+           PERFORM UNTIL idx > ARRAY-COUNT
+               MOVE 1 TO midx
+               PERFORM UNTIL midx > BOUND-TEMP
+                   IF mw-element(midx) > mw-element(midx + 1)
+                       MOVE mw-element(midx) TO SWAP-TEMP
+                       MOVE mw-element(midx + 1) TO mw-element(midx)
+                       MOVE SWAP-TEMP TO mw-element(midx + 1)
+                   END-IF
+                   ADD 1 TO midx
+               END-PERFORM
+               ADD 1 TO idx
+           END-PERFORM.
+           DIVIDE ARRAY-COUNT BY 2 GIVING MEDIAN-Q REMAINDER MEDIAN-R.
+           IF MEDIAN-R = 0
+               COMPUTE MEDIAN-VALUE =
+                   (mw-element(MEDIAN-Q) + mw-element(MEDIAN-Q + 1)) / 2
+           ELSE
+               ADD 1 TO MEDIAN-Q
+               MOVE mw-element(MEDIAN-Q) TO MEDIAN-VALUE
+           END-IF.
+
+       save-checkpoint.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF CKPT-STATUS NOT = "00"
+               DISPLAY "! CANNOT OPEN ARRAYCKPT.DAT "
+           ELSE
+               MOVE SPACES TO CHECKPOINT-RECORD
+               STRING ARRAY-EMPTY ARRAY-COUNT DELIMITED BY SIZE
+                   INTO CHECKPOINT-RECORD
+               WRITE CHECKPOINT-RECORD
+               IF ARRAY-EMPTY = 0
+                   MOVE 1 TO idx
+                   PERFORM UNTIL idx > ARRAY-COUNT
+                       MOVE SPACES TO CHECKPOINT-RECORD
+                       STRING elements(idx) DELIMITED BY SIZE
+                           INTO CHECKPOINT-RECORD
+                       WRITE CHECKPOINT-RECORD
+                       ADD 1 TO idx
+                   END-PERFORM
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       load-checkpoint.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CKPT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CHECKPOINT-RECORD(1:1) TO ARRAY-EMPTY
+                       MOVE CHECKPOINT-RECORD(2:3) TO ARRAY-COUNT
+                       IF ARRAY-EMPTY = 0
+                           PERFORM load-checkpoint-elements
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       load-checkpoint-elements.
+           MOVE 1 TO idx
+           PERFORM UNTIL idx > ARRAY-COUNT
+               READ CHECKPOINT-FILE
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       MOVE CHECKPOINT-RECORD(1:5) TO elements(idx)
+               END-READ
+               ADD 1 TO idx
+           END-PERFORM.
+
+       listrepeats.
+           MOVE 0 TO ANY-REPEATED
+           MOVE 1 TO idx
+           PERFORM UNTIL idx > ARRAY-COUNT
+               MOVE 0 TO OCCUR-COUNT
+               MOVE 1 TO SMALL
+               PERFORM UNTIL SMALL > ARRAY-COUNT
+                   IF elements(idx) = elements(SMALL)
+                       ADD 1 TO OCCUR-COUNT
+                   END-IF
+                   ADD 1 TO SMALL
+               END-PERFORM
+               IF OCCUR-COUNT > 1
+                   PERFORM check-first-occurrence
+                   IF FIRST-IDX-FLAG = 1
+                       MOVE 1 TO ANY-REPEATED
+                       DISPLAY " " elements(idx)
+                           " OCCURS " OCCUR-COUNT " TIMES "
+                   END-IF
+               END-IF
+               ADD 1 TO idx
+           END-PERFORM.
+
+       check-first-occurrence.
+           MOVE 1 TO FIRST-IDX-FLAG
+           MOVE 1 TO SMALL
+           PERFORM UNTIL SMALL >= idx
+               IF elements(SMALL) = elements(idx)
+                   MOVE 0 TO FIRST-IDX-FLAG
+               END-IF
+               ADD 1 TO SMALL
+           END-PERFORM.
+
+       sortarray.
+           DISPLAY "SORT (A)SCENDING OR (D)ESCENDING: "
+               WITH NO ADVANCING.
+           ACCEPT SORT-DIRECTION.
+           COMPUTE BOUND-TEMP = ARRAY-COUNT - 1.
+           MOVE 1 TO idx
+           PERFORM UNTIL idx > ARRAY-COUNT
+               MOVE 1 TO SMALL
+               PERFORM UNTIL SMALL > BOUND-TEMP
+                   IF SORT-DIRECTION = "D" OR SORT-DIRECTION = "d"
+                       IF elements(SMALL) < elements(SMALL + 1)
+                           PERFORM swap-elements
+                       END-IF
+                   ELSE
+                       IF elements(SMALL) > elements(SMALL + 1)
+                           PERFORM swap-elements
+                       END-IF
+                   END-IF
+                   ADD 1 TO SMALL
+               END-PERFORM
+               ADD 1 TO idx
+           END-PERFORM.
+
+       swap-elements.
+           MOVE elements(SMALL) TO SWAP-TEMP.
+           MOVE elements(SMALL + 1) TO elements(SMALL).
+           MOVE SWAP-TEMP TO elements(SMALL + 1).
+
+       log-audit.
+           ACCEPT AUDIT-DATE FROM DATE.
+           ACCEPT AUDIT-TIME FROM TIME.
+           MOVE SPACES TO AUDIT-RECORD.
+           STRING AUDIT-DATE " " AUDIT-TIME " CHOICE=" CHOICE
+               " " OUTCOME-TEXT DELIMITED BY SIZE INTO AUDIT-RECORD.
+           PERFORM open-audit-file.
+           WRITE AUDIT-RECORD.
+           CLOSE AUDIT-FILE.
+
+       open-audit-file.
+           OPEN EXTEND AUDIT-FILE.
+           IF AUDIT-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+
+       init-batch-mode.
+           OPEN INPUT CONTROL-FILE.
+           IF CONTROL-STATUS = "00"
+               READ CONTROL-FILE INTO BATCH-FIELD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE 1 TO BATCH-MODE
+                       MOVE 1 TO BATCH-PTR
+               END-READ
+               CLOSE CONTROL-FILE
+           END-IF.
+
+       get-next-choice.
+           IF BATCH-PTR > 80 OR BATCH-FIELD(BATCH-PTR:1) = SPACE
+               MOVE 1 TO EXITED
+               MOVE 4 TO CHOICE
+           ELSE
+               UNSTRING BATCH-FIELD DELIMITED BY ","
+                   INTO BATCH-CHOICE-TEXT
+                   WITH POINTER BATCH-PTR
+               END-UNSTRING
+               IF BATCH-CHOICE-TEXT IS NUMERIC
+                   MOVE BATCH-CHOICE-TEXT TO CHOICE
+               ELSE
+                   MOVE 1 TO EXITED
+                   MOVE 4 TO CHOICE
+               END-IF
+           END-IF.
